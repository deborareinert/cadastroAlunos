@@ -0,0 +1,157 @@
+      $set sourceformat"free"
+      *>Divisão de identificação do programa
+       identification division.
+       program-id. "restauraAlunos".
+       author. "Débora Reinert".
+       installation. "PC".
+       date-written. 08/08/2026.
+       date-compiled. 08/08/2026.
+
+      *>----------------------------------------------------------------
+      *>  Historico de alteracoes
+      *>  08/08/2026 dr   versao inicial - le o arquivo sequencial
+      *>                  gerado por backupAlunos e regrava cada
+      *>                  registro em arqCadAlunos via WRITE
+      *>----------------------------------------------------------------
+
+
+
+      *>Divisão para configuração do ambiente
+       environment division.
+       configuration section.
+           special-names. decimal-point is comma.
+
+      *>-----Declaração dos recursos externos
+       input-output section.
+       file-control.
+
+           select arqCadAlunos assign to "arqCadAlunos.dat"
+           organization is indexed
+           access mode is sequential
+           record key is fd-codigo
+           alternate record key is fd-aluno with duplicates
+           file status is ws-fs-arqCadAlunos.
+
+           select arqBackup assign to ws-nome-arqBackup
+           organization is line sequential
+           access mode is sequential
+           file status is ws-fs-arqBackup.
+
+
+       i-o-control.
+
+      *>Declaração de variáveis
+       data division.
+
+      *>----Variaveis de arquivos
+       file section.
+       fd  arqCadAlunos.
+           copy "CADALUNO.CPY".
+
+       fd  arqBackup.
+       01  fd-linha-backup                         pic x(169).
+
+      *>----Variaveis de trabalho
+       working-storage section.
+
+       77  ws-fs-arqCadAlunos                         pic 9(02).
+       77  ws-fs-arqBackup                            pic 9(02).
+
+       01  ws-diversos.
+           05  ws-fim-arquivo                       pic x(01) value "N".
+           05  ws-qtde-lidos                        pic 9(05) value 0.
+           05  ws-qtde-gravados                     pic 9(05) value 0.
+           05  ws-qtde-rejeitados                   pic 9(05) value 0.
+
+       01  ws-nome-backup.
+           05  ws-nome-arqBackup                    pic x(30).
+
+
+
+      *>Declaração do corpo do programa
+       procedure division.
+
+           perform inicializa.
+           perform processamento.
+           perform finaliza.
+
+      *>------------------------------------------------------------------------
+      *>  Inicialização
+      *>------------------------------------------------------------------------
+       inicializa section.
+
+           display "Informe o nome do arquivo de backup a restaurar: "
+           accept ws-nome-arqBackup
+
+           open input arqBackup
+           if ws-fs-arqBackup  <> 00 then
+               display "Erro ao abrir arquivo de backup: (" ws-nome-arqBackup ") " ws-fs-arqBackup
+               stop run
+           end-if
+
+           open output arqCadAlunos
+           if ws-fs-arqCadAlunos  <> 00 then
+               display "Erro ao abrir arquivo: (arqCadAlunos) " ws-fs-arqCadAlunos
+               stop run
+           end-if
+
+           .
+       inicializa-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Processamento - le o arquivo de backup do inicio ao fim e
+      *>  grava cada registro em arqCadAlunos
+      *>------------------------------------------------------------------------
+       processamento section.
+
+           read arqBackup
+           if ws-fs-arqBackup = 10
+               move "S"    to   ws-fim-arquivo
+           end-if
+
+           perform until ws-fim-arquivo = "S"
+
+               if ws-fs-arqBackup <> 00
+                   display "Erro ao ler arquivo de backup: (" ws-nome-arqBackup ") " ws-fs-arqBackup
+                   stop run
+               end-if
+
+               add 1    to   ws-qtde-lidos
+               move fd-linha-backup    to   fd-alunos
+
+               write fd-alunos
+               if ws-fs-arqCadAlunos = 00
+                   add 1    to   ws-qtde-gravados
+               else
+                   add 1    to   ws-qtde-rejeitados
+                   display "Registro rejeitado (codigo " fd-codigo "): status " ws-fs-arqCadAlunos
+               end-if
+
+               read arqBackup
+               if ws-fs-arqBackup = 10
+                   move "S"    to   ws-fim-arquivo
+               end-if
+
+           end-perform
+
+           display "Registros lidos do backup : " ws-qtde-lidos
+           display "Registros restaurados     : " ws-qtde-gravados
+           display "Registros rejeitados      : " ws-qtde-rejeitados
+
+           .
+       processamento-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Finalização
+      *>------------------------------------------------------------------------
+       finaliza section.
+
+           close arqBackup
+           close arqCadAlunos
+
+           stop run
+           .
+       finaliza-exit.
+           exit.

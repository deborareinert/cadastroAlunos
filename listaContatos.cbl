@@ -0,0 +1,223 @@
+      $set sourceformat"free"
+      *>Divisão de identificação do programa
+       identification division.
+       program-id. "listaContatos".
+       author. "Débora Reinert".
+       installation. "PC".
+       date-written. 08/08/2026.
+       date-compiled. 08/08/2026.
+
+      *>----------------------------------------------------------------
+      *>  Historico de alteracoes
+      *>  08/08/2026 dr   versao inicial - lista de contatos (aluno,
+      *>                  mae, pai, telefone, endereco), ordenada por
+      *>                  fd-aluno, sem notas, para telefonista/malote
+      *>----------------------------------------------------------------
+
+
+
+      *>Divisão para configuração do ambiente
+       environment division.
+       configuration section.
+           special-names. decimal-point is comma.
+
+      *>-----Declaração dos recursos externos
+       input-output section.
+       file-control.
+
+           select arqCadAlunos assign to "arqCadAlunos.dat"
+           organization is indexed
+           access mode is sequential
+           record key is fd-codigo
+           alternate record key is fd-aluno with duplicates
+           file status is ws-fs-arqCadAlunos.
+
+           select relContatos assign to "contatos.lst"
+           organization is line sequential
+           access mode is sequential
+           file status is ws-fs-relContatos.
+
+
+       i-o-control.
+
+      *>Declaração de variáveis
+       data division.
+
+      *>----Variaveis de arquivos
+       file section.
+       fd  arqCadAlunos.
+           copy "CADALUNO.CPY".
+
+       fd  relContatos.
+       01  fd-linha-contatos                       pic x(133).
+
+      *>----Variaveis de trabalho
+       working-storage section.
+
+       77  ws-fs-arqCadAlunos                         pic 9(02).
+       77  ws-fs-relContatos                          pic 9(02).
+
+           copy "WSALUNO.CPY".
+
+       01  ws-diversos.
+           05  ws-fim-arquivo                       pic x(01) value "N".
+           05  ws-pagina                            pic 9(03) value 1.
+           05  ws-linha-pag                         pic 9(02) value 0.
+           05  ws-qtde-linhas-pag                   pic 9(02) value 50.
+
+       01  ws-linha-titulo               pic x(133)
+           value "LISTA DE CONTATOS - ALUNO / MAE / PAI / TELEFONE / ENDERECO".
+
+       01  ws-linha-colunas.
+           05  filler                              pic x(27) value "Aluno".
+           05  filler                              pic x(27) value "Mae".
+           05  filler                              pic x(27) value "Pai".
+           05  filler                              pic x(17) value "Telefone".
+           05  filler                              pic x(35) value "Endereco".
+
+       01  ws-linha-detalhe.
+           05  ws-ld-aluno                          pic x(27).
+           05  ws-ld-mae                            pic x(27).
+           05  ws-ld-pai                            pic x(27).
+           05  ws-ld-telefone                       pic x(17).
+           05  ws-ld-endereco                       pic x(35).
+
+       01  ws-linha-branco                          pic x(133) value space.
+
+       01  ws-linha-separador                       pic x(133)
+           value all "-".
+
+
+
+      *>Declaração do corpo do programa
+       procedure division.
+
+           perform inicializa.
+           perform processamento.
+           perform finaliza.
+
+      *>------------------------------------------------------------------------
+      *>  Inicialização
+      *>------------------------------------------------------------------------
+       inicializa section.
+
+           open input arqCadAlunos
+           if ws-fs-arqCadAlunos  <> 00 then
+               display "Erro ao abrir arquivo: (arqCadAlunos) " ws-fs-arqCadAlunos
+               stop run
+           end-if
+
+           open output relContatos
+           if ws-fs-relContatos  <> 00 then
+               display "Erro ao abrir arquivo: (contatos.lst) " ws-fs-relContatos
+               stop run
+           end-if
+
+           .
+       inicializa-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Processamento - le arqCadAlunos em ordem de fd-aluno (indice
+      *>  alternado) e imprime aluno/mae/pai/telefone/endereco
+      *>------------------------------------------------------------------------
+       processamento section.
+
+           perform imprimir-cabecalho
+
+           move low-values    to   fd-aluno
+           move zero          to   fd-codigo
+
+           start arqCadAlunos key is not less than fd-aluno
+               invalid key
+                   move 10    to   ws-fs-arqCadAlunos
+           end-start
+
+           if ws-fs-arqCadAlunos = 00
+               read arqCadAlunos next
+               if ws-fs-arqCadAlunos = 10
+                   move "S"    to   ws-fim-arquivo
+               end-if
+           else
+               move "S"    to   ws-fim-arquivo
+           end-if
+
+           perform until ws-fim-arquivo = "S"
+
+               if ws-fs-arqCadAlunos <> 00
+                   display "Erro ao ler arquivo: (arqCadAlunos) " ws-fs-arqCadAlunos
+                   stop run
+               end-if
+
+               perform imprimir-contato
+
+               read arqCadAlunos next
+               if ws-fs-arqCadAlunos = 10
+                   move "S"    to   ws-fim-arquivo
+               end-if
+
+           end-perform
+
+           .
+       processamento-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Imprime o cabecalho de pagina
+      *>------------------------------------------------------------------------
+       imprimir-cabecalho section.
+
+           write fd-linha-contatos    from   ws-linha-separador
+           write fd-linha-contatos    from   ws-linha-titulo
+           write fd-linha-contatos    from   ws-linha-separador
+           write fd-linha-contatos    from   ws-linha-colunas
+           write fd-linha-contatos    from   ws-linha-separador
+
+           move 5    to   ws-linha-pag
+
+           .
+       imprimir-cabecalho-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Imprime a linha de contato do aluno atual. Quando a pagina
+      *>  estiver cheia, avanca para uma nova pagina antes de imprimir
+      *>------------------------------------------------------------------------
+       imprimir-contato section.
+
+           if ws-linha-pag + 1 > ws-qtde-linhas-pag
+               add 1    to   ws-pagina
+               write fd-linha-contatos    from   ws-linha-branco
+               perform imprimir-cabecalho
+           end-if
+
+           move fd-aluno       to   ws-ld-aluno
+           move fd-mae         to   ws-ld-mae
+           move fd-pai         to   ws-ld-pai
+           move fd-telefone    to   ws-ld-telefone
+           move fd-endereco    to   ws-ld-endereco
+
+           write fd-linha-contatos    from   ws-linha-detalhe
+           if ws-fs-relContatos <> 00
+               display "Erro ao gravar arquivo: (contatos.lst) " ws-fs-relContatos
+               stop run
+           end-if
+
+           add 1    to   ws-linha-pag
+
+           .
+       imprimir-contato-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Finalização
+      *>------------------------------------------------------------------------
+       finaliza section.
+
+           close arqCadAlunos
+           close relContatos
+
+           stop run
+           .
+       finaliza-exit.
+           exit.

@@ -1,528 +1,991 @@
-      $set sourceformat"free"
-      *>Divisão de identificação do programa
-       identification division.
-       program-id. "lista11exercicio3v2".
-       author. "Débora Reinert".
-       installation. "PC".
-       date-written. 29/07/2020.
-       date-compiled. 29/07/2020.
-
-
-
-      *>Divisão para configuração do ambiente
-       environment division.
-       configuration section.
-           special-names. decimal-point is comma.
-
-      *>-----Declaração dos recursos externos
-       input-output section.
-       file-control.
-
-           select arqCadAlunos assign to "arqCadAlunos.dat"
-           organization is indexed
-           access mode is dynamic
-           lock mode is automatic
-           record key is fd-codigo
-           file status is ws-fs-arqCadAlunos.
-
-
-
-       i-o-control.
-
-      *>Declaração de variáveis
-       data division.
-
-      *>----Variaveis de arquivos
-       file section.
-       fd  arqCadAlunos.
-       01  fd-alunos.
-           05  fd-codigo                           pic 9(03).
-           05  fd-aluno                            pic x(25).
-           05  fd-endereco                         pic x(35).
-           05  fd-mae                              pic x(25).
-           05  fd-pai                              pic x(25).
-           05  fd-telefone                         pic x(15).
-           05  fd-nota-g.
-               10  fd-notas occurs 4.
-                   15 fd-nota                      pic 9(02)v99.
-
-      *>----Variaveis de trabalho
-       working-storage section.
-
-       77  ws-fs-arqCadAlunos                         pic 9(02).
-
-
-       01  ws-alunos.
-           05  ws-codigo                           pic 9(03).
-           05  ws-aluno                            pic x(25).
-           05  ws-endereco                         pic x(35).
-           05  ws-mae                              pic x(25).
-           05  ws-pai                              pic x(25).
-           05  ws-telefone                         pic x(15).
-           05  ws-nota-g.
-               10  ws-notas occurs 4.
-                   15  ws-nota                     pic 9(02)v99.
-
-       01  ws-diversos.
-           05  ws-sair                             pic x(01).
-           05  ws-menu                             pic x(01).
-           05  ws-ind                              pic 9(01).
-
-       01 ws-msn-erro.
-          05 ws-msn-erro-ofsset                    pic 9(04).
-          05 filler                                pic x(01) value "-".
-          05 ws-msn-erro-cod                       pic 9(02).
-          05 filler                                pic x(01) value space.
-          05 ws-msn-erro-text                      pic x(42).
-
-
-
-      *>----Variaveis para comunicação entre programas
-       linkage section.
-
-
-      *>----Declaração de tela
-       screen section.
-
-
-      *>Declaração do corpo do programa
-       procedure division.
-
-
-           perform inicializa.
-           perform processamento.
-           perform finaliza.
-
-      *>------------------------------------------------------------------------
-      *>  Inicialização
-      *>------------------------------------------------------------------------
-       inicializa section.
-
-           open i-o arqCadAlunos
-           if ws-fs-arqCadAlunos  <> 00
-           and ws-fs-arqCadAlunos <> 05 then
-               move 1                                         to ws-msn-erro-ofsset
-               move ws-fs-arqCadAlunos                        to ws-msn-erro-cod
-               move "Erro ao abrir arquivo: (arqCadAlunos) "  to ws-msn-erro-text
-               perform finaliza-anormal
-           end-if
-
-
-           .
-       inicializa-exit.
-           exit.
-
-      *>------------------------------------------------------------------------
-      *>  Processamento
-      *>------------------------------------------------------------------------
-       processamento section.
-
-           perform until ws-sair = "S"
-                      or ws-sair = "s"
-
-               display erase
-               display "Digite (1)- Novo Cadastro de Aluno"
-               display "Digite (2)- Registro de Notas"
-               display "Digite (3)- Consulta Cadastro"
-               display "Digite (4)- Alteracao de Cadastro"
-               display "Digite (5)- Exclusão de Cadastro"
-               accept ws-menu
-
-               evaluate ws-menu
-                   when = "1"
-                       perform cadastrar-aluno
-
-                   when = "2"
-                       perform cadastrar-notas
-
-                   when = "3"
-                       perform consultar-cadastro
-
-                   when = "4"
-                       perform alterar-cadastro
-
-                   when = "5"
-                       perform deletar-cadastro
-
-                   when other
-                       display "Opcao inexistente."
-
-               end-evaluate
-
-               display "Informe (S) para sair ou (C) para continuar."
-               accept ws-sair
-
-           end-perform
-
-
-           .
-       processamento-exit.
-           exit.
-
-      *>------------------------------------------------------------------------
-      *>  Cadastro de aluno
-      *>------------------------------------------------------------------------
-       cadastrar-aluno section.
-
-           display "Informe o codigo do aluno: "
-           accept ws-codigo
-           display "Informe o nome do aluno: "
-           accept ws-aluno
-           display "Informe o endereco do aluno: "
-           accept ws-endereco
-           display "Informe o nome da mae do aluno: "
-           accept ws-mae
-           display "Informe o nome do pai do aluno: "
-           accept ws-pai
-           display "Informe o telefone para contato: "
-           accept ws-telefone
-
-           write fd-alunos   from   ws-alunos
-           if ws-fs-arqCadAlunos  <> 00 then
-               move 1                                            to ws-msn-erro-ofsset
-               move ws-fs-arqCadAlunos                           to ws-msn-erro-cod
-               move "Erro ao gravar arquivo: (arqCadAlunos). "   to ws-msn-erro-text
-               perform finaliza-anormal
-           end-if
-
-           .
-       cadastrar-aluno-exit.
-           exit.
-
-
-      *>------------------------------------------------------------------------
-      *>  Cadastro de notas
-      *>------------------------------------------------------------------------
-       cadastrar-notas section.
-
-           display "Codigo do aluno: "
-           accept ws-codigo
-
-           display "Nota 1: "
-           accept ws-nota(1)
-
-           display "Nota 2: "
-           accept ws-nota(2)
-
-           display "Nota 3: "
-           accept ws-nota(3)
-
-           display "Nota 4: "
-           accept ws-nota(4)
-
-           move ws-codigo     to    fd-codigo
-           read arqCadAlunos
-           if ws-fs-arqCadAlunos  <> 00 then
-               if ws-fs-arqCadAlunos = 23 then
-                   display "Codido de aluno inexistente."
-               else
-                   move 1                                           to ws-msn-erro-ofsset
-                   move ws-fs-arqCadAlunos                          to ws-msn-erro-cod
-                   move "Erro ao ler arquivo: (arqCadAlunos)."      to ws-msn-erro-text
-                   perform finaliza-anormal
-               end-if
-           else
-               move ws-nota-g   to    fd-nota-g
-               rewrite fd-alunos
-               if ws-fs-arqCadAlunos  <> 00 then
-                   move 1                                                    to ws-msn-erro-ofsset
-                   move ws-fs-arqCadAlunos                                   to ws-msn-erro-cod
-                   move "Erro ao gravar notas no arquivo: (arqCadAlunos)."   to ws-msn-erro-text
-                   perform finaliza-anormal
-               end-if
-           end-if
-
-           .
-       cadastrar-notas-exit.
-           exit.
-
-      *>------------------------------------------------------------------------
-      *>  Consulta de cadastro
-      *>------------------------------------------------------------------------
-       consultar-cadastro section.
-
-           display "Digite (I) para consulta indexada"
-           display "Digite (S) para consulta sequencial"
-           accept ws-menu
-
-           evaluate ws-menu
-               when = "I" or "i"
-                   perform consulta-ind
-
-               when = "S" or "s"
-                   perform consulta-seq-next
-
-               when other
-                  display "Opcao inexistente."
-           end-evaluate
-
-
-           .
-       consultar-cadastro-exit.
-           exit.
-
-      *>------------------------------------------------------------------------
-      *>  Consulta indexada
-      *>-----------------------------------------------------------------------
-       consulta-ind section.
-
-           display "Informe o codigo do aluno: "
-           accept ws-codigo
-
-           move ws-codigo         to    fd-codigo
-           read arqCadAlunos
-           if ws-fs-arqCadAlunos  <> 00 then
-               if ws-fs-arqCadAlunos = 23 then
-                   display "Codido de aluno inexistente."
-               else
-                   move 1                                           to ws-msn-erro-ofsset
-                   move ws-fs-arqCadAlunos                          to ws-msn-erro-cod
-                   move "Erro ao ler arquivo: (arqCadAlunos)."      to ws-msn-erro-text
-                   perform finaliza-anormal
-               end-if
-           else
-               move fd-alunos     to   ws-alunos
-
-               display "Aluno   : "    ws-aluno
-               display "Mae     : "    ws-mae
-               display "Pai     : "    ws-pai
-               display "Endereco: "    ws-endereco
-               display "Telefone: "    ws-telefone
-               display "Nota 1  : "    ws-nota(1)
-               display "Nota 2  : "    ws-nota(2)
-               display "Nota 3  : "    ws-nota(3)
-               display "Nota 4  : "    ws-nota(4)
-           end-if
-
-           .
-       consulta-ind-exit.
-           exit.
-
-      *>------------------------------------------------------------------------
-      *>  Consulta sequencial
-      *>-----------------------------------------------------------------------
-       consulta-seq-next section.
-
-           perform until ws-sair = "N"
-                      or ws-sair = "n"
-               read arqCadAlunos next
-               if ws-fs-arqCadAlunos  <> 00 then
-                   if ws-fs-arqCadAlunos = 10 then
-                       perform consulta-seq-prev
-                   else
-                       move 1                                            to ws-msn-erro-ofsset
-                       move ws-fs-arqCadAlunos                           to ws-msn-erro-cod
-                       move "Erro ao ler arquivo: (arqCadAlunos). "      to ws-msn-erro-text
-                       perform finaliza-anormal
-                   end-if
-               else
-                   move fd-alunos     to   ws-alunos
-
-                   display "Aluno   : "    ws-aluno
-                   display "Mae     : "    ws-mae
-                   display "Pai     : "    ws-pai
-                   display "Endereco: "    ws-endereco
-                   display "Telefone: "    ws-telefone
-                   display "Nota 1  : "    ws-nota(1)
-                   display "Nota 2  : "    ws-nota(2)
-                   display "Nota 3  : "    ws-nota(3)
-                   display "Nota 4  : "    ws-nota(4)
-               end-if
-
-               display "Deseja ler o proximo cadastro? Digite (S) para sim ou (N) para nao."
-               accept ws-sair
-           end-perform
-
-
-           .
-       consulta-seq-next-exit.
-           exit.
-
-      *>------------------------------------------------------------------------
-      *>  Consulta sequencial com previous
-      *>-----------------------------------------------------------------------
-       consulta-seq-prev section.
-
-           perform until ws-sair = "N"
-                      or ws-sair = "n"
-               read arqCadAlunos previous
-               if ws-fs-arqCadAlunos  <> 00 then
-                   if ws-fs-arqCadAlunos = 10 then
-                       perform consulta-seq-next
-                   else
-                       move 1                                          to ws-msn-erro-ofsset
-                       move ws-fs-arqCadAlunos                         to ws-msn-erro-cod
-                       move "Erro ao ler arquivo (arqCadAlunos)."      to ws-msn-erro-text
-                       perform finaliza-anormal
-                   end-if
-               else
-                   move fd-alunos     to   ws-alunos
-
-                   display "Aluno   : "    ws-aluno
-                   display "Mae     : "    ws-mae
-                   display "Pai     : "    ws-pai
-                   display "Endereco: "    ws-endereco
-                   display "Telefone: "    ws-telefone
-                   display "Nota 1  : "    ws-nota(1)
-                   display "Nota 2  : "    ws-nota(2)
-                   display "Nota 3  : "    ws-nota(3)
-                   display "Nota 4  : "    ws-nota(4)
-               end-if
-
-               display "Deseja ler o proximo cadastro? Digite (S) para sim ou (N) para nao."
-               accept ws-sair
-           end-perform
-
-
-           .
-       consulta-seq-prev-exit.
-           exit.
-
-      *>------------------------------------------------------------------------
-      *>  Deleta o cadastro
-      *>-----------------------------------------------------------------------
-       deletar-cadastro section.
-           display "Informe o codigo do aluno: "
-           accept ws-codigo
-
-           move ws-codigo         to    fd-codigo
-           delete arqCadAlunos
-           if ws-fs-arqCadAlunos  <> 00 then
-               if ws-fs-arqCadAlunos = 23 then
-                   display "Codido de aluno inexistente."
-               else
-                   move 1                                            to ws-msn-erro-ofsset
-                   move ws-fs-arqCadAlunos                           to ws-msn-erro-cod
-                   move "Erro ao deletar arquivo: (arqCadAlunos). "  to ws-msn-erro-text
-                   perform finaliza-anormal
-               end-if
-           end-if
-           .
-       deletar-cadastro-exit.
-           exit.
-
-      *>------------------------------------------------------------------------
-      *>  Alteração de cadastro
-      *>-----------------------------------------------------------------------
-       alterar-cadastro section.
-
-           display "Informe o codigo do aluno: "
-           accept ws-codigo
-
-           move ws-codigo    to   fd-codigo
-           read arqCadAlunos
-           if ws-fs-arqCadAlunos  <> 00 then
-               if ws-fs-arqCadAlunos = 23 then
-                   display "Codido de aluno inexistente."
-               else
-                   move 1                                           to ws-msn-erro-ofsset
-                   move ws-fs-arqCadAlunos                             to ws-msn-erro-cod
-                   move "Erro ao ler arquivo: (arqCadAlunos) "      to ws-msn-erro-text
-                   perform finaliza-anormal
-               end-if
-           else
-
-               move fd-alunos     to    ws-alunos
-
-               display " Digite (1) para aluno"
-               display " Digite (2) para endereco"
-               display " Digite (3) para nome da mae"
-               display " Digite (4) para nome do pai"
-               display " Digite (5) para telefone"
-               display " Digite (6) para notas"
-
-               accept ws-menu
-
-               evaluate ws-menu
-                   when = "1"
-                       display "Nome do Aluno"
-                       accept ws-aluno
-
-                   when = "2"
-                       display "Endereco"
-                       accept ws-endereco
-
-                   when = "3"
-                       display "Nome Mae"
-                       accept ws-mae
-
-                   when = "4"
-                       display "Nome Pai"
-                       accept ws-pai
-
-                   when = "5"
-                       display "Telefone "
-                       accept ws-telefone
-
-                   when = "6"
-                       display "Digite a nota (1-2-3-4)?"
-                       accept ws-ind
-                       display "Nota : "
-                       accept ws-nota(ws-ind)
-
-                   when other
-                       display "Opcao inexistente"
-
-               end-evaluate
-
-               move ws-alunos to fd-alunos
-
-               rewrite fd-alunos
-               if ws-fs-arqCadAlunos  <> 00 then
-                   move 1                                                 to ws-msn-erro-ofsset
-                   move ws-fs-arqCadAlunos                                to ws-msn-erro-cod
-                   move "Erro ao gravar notas arquivo: (arqCadAlunos) "   to ws-msn-erro-text
-                   perform finaliza-anormal
-               end-if
-
-
-           end-if
-
-
-           .
-       alterar-cadastro-exit.
-           exit.
-
-      *>------------------------------------------------------------------------
-      *>  Finaliza anormal
-      *>------------------------------------------------------------------------
-       finaliza-anormal section.
-           display erase
-           display ws-msn-erro.
-           Stop run
-           .
-       finaliza-anormal-exit.
-           exit.
-
-
-      *>------------------------------------------------------------------------
-      *>  Finalização
-      *>------------------------------------------------------------------------
-       finaliza section.
-
-           close arqCadAlunos
-           if ws-fs-arqCadAlunos  <> 00 then
-               move 1                                           to ws-msn-erro-ofsset
-               move ws-fs-arqCadAlunos                          to ws-msn-erro-cod
-               move "Erro ao fechar arquivo: (arqCadAlunos) "   to ws-msn-erro-text
-               perform finaliza-anormal
-           end-if
-
-
-           Stop run
-           .
-       finaliza-exit.
-           exit.
-
-
-
-
-
-
-
-
-
-
-
-
-
+      $set sourceformat"free"
+      *>Divisão de identificação do programa
+       identification division.
+       program-id. "lista11exercicio3v2".
+       author. "Débora Reinert".
+       installation. "PC".
+       date-written. 29/07/2020.
+       date-compiled. 29/07/2020.
+
+      *>----------------------------------------------------------------
+      *>  Historico de alteracoes
+      *>  29/07/2020 dr   versao inicial (cadastro/consulta/alteracao/
+      *>                  exclusao de alunos)
+      *>  08/08/2026 dr   media e situacao calculadas automaticamente
+      *>                  ao gravar a 4a nota; turma/ano letivo no
+      *>                  cadastro; codigo duplicado nao derruba mais a
+      *>                  sessao; exclusao passa a pedir confirmacao e
+      *>                  grava log em arqExclusoes; consulta por nome
+      *>                  (indice alternado em fd-aluno); validacao de
+      *>                  nome/telefone/notas no cadastro; alteracoes
+      *>                  passam a gravar historico em
+      *>                  arqHistAlteracoes
+      *>----------------------------------------------------------------
+
+
+
+      *>Divisão para configuração do ambiente
+       environment division.
+       configuration section.
+           special-names. decimal-point is comma.
+
+      *>-----Declaração dos recursos externos
+       input-output section.
+       file-control.
+
+           select arqCadAlunos assign to "arqCadAlunos.dat"
+           organization is indexed
+           access mode is dynamic
+           lock mode is automatic
+           record key is fd-codigo
+           alternate record key is fd-aluno with duplicates
+           file status is ws-fs-arqCadAlunos.
+
+           select arqExclusoes assign to "arqExclusoes.dat"
+           organization is line sequential
+           access mode is sequential
+           file status is ws-fs-arqExclusoes.
+
+           select arqHistAlteracoes assign to "arqHistAlteracoes.dat"
+           organization is line sequential
+           access mode is sequential
+           file status is ws-fs-arqHistAlteracoes.
+
+
+       i-o-control.
+
+      *>Declaração de variáveis
+       data division.
+
+      *>----Variaveis de arquivos
+       file section.
+       fd  arqCadAlunos.
+           copy "CADALUNO.CPY".
+
+       fd  arqExclusoes.
+       01  fd-exclusao.
+           05  fd-exc-dthora                       pic x(14).
+           05  fd-exc-registro                     pic x(169).
+
+       fd  arqHistAlteracoes.
+       01  fd-hist-alteracao.
+           05  fd-hist-codigo                      pic 9(03).
+           05  fd-hist-campo                       pic x(15).
+           05  fd-hist-valor-antigo                pic x(35).
+           05  fd-hist-valor-novo                  pic x(35).
+           05  fd-hist-dthora                       pic x(14).
+
+      *>----Variaveis de trabalho
+       working-storage section.
+
+       77  ws-fs-arqCadAlunos                         pic 9(02).
+       77  ws-fs-arqExclusoes                         pic 9(02).
+       77  ws-fs-arqHistAlteracoes                    pic 9(02).
+
+
+           copy "WSALUNO.CPY".
+
+       01  ws-diversos.
+           05  ws-sair                             pic x(01).
+           05  ws-menu                             pic x(01).
+           05  ws-ind                              pic 9(01).
+           05  ws-dados-validos                    pic x(01).
+           05  ws-grava-ok                         pic x(01).
+           05  ws-codigo-sugerido                  pic 9(03).
+           05  ws-tentativas-codigo                pic 9(04) comp.
+
+       01  ws-busca-nome.
+           05  ws-nome-busca                       pic x(25).
+           05  ws-nome-busca-up                     pic x(25).
+           05  ws-aluno-up                         pic x(25).
+           05  ws-tam-busca                        pic 9(02) comp.
+           05  ws-pos                              pic 9(02) comp.
+           05  ws-achou                            pic x(01).
+           05  ws-qtde-encontrados                 pic 9(03).
+
+       01  ws-case-fold.
+           05  ws-minusculas                       pic x(26)
+               value "abcdefghijklmnopqrstuvwxyz".
+           05  ws-maiusculas                       pic x(26)
+               value "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+
+       01  ws-data-hora.
+           05  ws-data-atual                       pic 9(08).
+           05  ws-hora-atual                       pic 9(08).
+           05  ws-dthora                           pic x(14).
+
+       01  ws-historico.
+           05  ws-hist-campo                       pic x(15).
+           05  ws-hist-valor-antigo                pic x(35).
+           05  ws-hist-valor-novo                  pic x(35).
+           05  ws-hist-nota-ed                     pic z9,99.
+           05  ws-hist-campo-2                     pic x(15).
+           05  ws-hist-valor-antigo-2               pic x(35).
+           05  ws-hist-valor-novo-2                 pic x(35).
+
+       01 ws-msn-erro.
+          05 ws-msn-erro-ofsset                    pic 9(04).
+          05 filler                                pic x(01) value "-".
+          05 ws-msn-erro-cod                       pic 9(02).
+          05 filler                                pic x(01) value space.
+          05 ws-msn-erro-text                      pic x(42).
+
+
+
+      *>----Variaveis para comunicação entre programas
+       linkage section.
+
+
+      *>----Declaração de tela
+       screen section.
+
+
+      *>Declaração do corpo do programa
+       procedure division.
+
+
+           perform inicializa.
+           perform processamento.
+           perform finaliza.
+
+      *>------------------------------------------------------------------------
+      *>  Inicialização
+      *>------------------------------------------------------------------------
+       inicializa section.
+
+           open i-o arqCadAlunos
+           if ws-fs-arqCadAlunos  <> 00
+           and ws-fs-arqCadAlunos <> 05 then
+               move 1                                         to ws-msn-erro-ofsset
+               move ws-fs-arqCadAlunos                        to ws-msn-erro-cod
+               move "Erro ao abrir arquivo: (arqCadAlunos) "  to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           open extend arqExclusoes
+           if ws-fs-arqExclusoes  <> 00
+           and ws-fs-arqExclusoes <> 05 then
+               move 1                                         to ws-msn-erro-ofsset
+               move ws-fs-arqExclusoes                        to ws-msn-erro-cod
+               move "Erro ao abrir arquivo: (arqExclusoes) "  to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           open extend arqHistAlteracoes
+           if ws-fs-arqHistAlteracoes  <> 00
+           and ws-fs-arqHistAlteracoes <> 05 then
+               move 1                                              to ws-msn-erro-ofsset
+               move ws-fs-arqHistAlteracoes                        to ws-msn-erro-cod
+               move "Erro ao abrir arquivo: (arqHistAlteracoes) "  to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+
+           .
+       inicializa-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Processamento
+      *>------------------------------------------------------------------------
+       processamento section.
+
+           perform until ws-sair = "S"
+                      or ws-sair = "s"
+
+               display erase
+               display "Digite (1)- Novo Cadastro de Aluno"
+               display "Digite (2)- Registro de Notas"
+               display "Digite (3)- Consulta Cadastro"
+               display "Digite (4)- Alteracao de Cadastro"
+               display "Digite (5)- Exclusão de Cadastro"
+               accept ws-menu
+
+               evaluate ws-menu
+                   when = "1"
+                       perform cadastrar-aluno
+
+                   when = "2"
+                       perform cadastrar-notas
+
+                   when = "3"
+                       perform consultar-cadastro
+
+                   when = "4"
+                       perform alterar-cadastro
+
+                   when = "5"
+                       perform deletar-cadastro
+
+                   when other
+                       display "Opcao inexistente."
+
+               end-evaluate
+
+               display "Informe (S) para sair ou (C) para continuar."
+               accept ws-sair
+
+           end-perform
+
+
+           .
+       processamento-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Cadastro de aluno
+      *>------------------------------------------------------------------------
+       cadastrar-aluno section.
+
+           move "N"    to   ws-dados-validos
+           perform until ws-dados-validos = "S"
+
+               display "Informe o codigo do aluno: "
+               accept ws-codigo
+               display "Informe o nome do aluno: "
+               accept ws-aluno
+               display "Informe o endereco do aluno: "
+               accept ws-endereco
+               display "Informe o nome da mae do aluno: "
+               accept ws-mae
+               display "Informe o nome do pai do aluno: "
+               accept ws-pai
+               display "Informe o telefone para contato: "
+               accept ws-telefone
+               display "Informe a turma do aluno: "
+               accept ws-turma
+               display "Informe o ano letivo do aluno: "
+               accept ws-ano-letivo
+
+               if ws-aluno = space
+                   display "Nome do aluno não pode ficar em branco."
+               else
+                   if ws-telefone = space
+                       display "Telefone não pode ficar em branco."
+                   else
+                       move "S"    to   ws-dados-validos
+                   end-if
+               end-if
+
+           end-perform
+
+           move "N"    to   ws-grava-ok
+           perform until ws-grava-ok = "S"
+
+               move ws-codigo       to   fd-codigo
+               move ws-aluno        to   fd-aluno
+               move ws-endereco     to   fd-endereco
+               move ws-mae          to   fd-mae
+               move ws-pai          to   fd-pai
+               move ws-telefone     to   fd-telefone
+               move ws-turma        to   fd-turma
+               move ws-ano-letivo   to   fd-ano-letivo
+               initialize fd-nota-g
+               move zero            to   fd-media
+               move space           to   fd-situacao
+
+               write fd-alunos
+               evaluate ws-fs-arqCadAlunos
+                   when 00
+                       move "S"    to   ws-grava-ok
+
+                   when 22
+                       display "Codigo ja cadastrado."
+                       display "Digite (R) para informar outro codigo ou "
+                       display "(P) para aceitar o proximo codigo disponivel: "
+                       accept ws-menu
+                       evaluate ws-menu
+                           when = "P" or "p"
+                               perform achar-proximo-codigo
+                           when other
+                               display "Informe o novo codigo do aluno: "
+                               accept ws-codigo
+                       end-evaluate
+
+                   when other
+                       move 1                                            to ws-msn-erro-ofsset
+                       move ws-fs-arqCadAlunos                           to ws-msn-erro-cod
+                       move "Erro ao gravar arquivo: (arqCadAlunos). "   to ws-msn-erro-text
+                       perform finaliza-anormal
+               end-evaluate
+
+           end-perform
+
+           .
+       cadastrar-aluno-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Localiza o proximo codigo disponivel, a partir do codigo
+      *>  informado, para sugerir no lugar de um codigo duplicado
+      *>------------------------------------------------------------------------
+       achar-proximo-codigo section.
+
+           move ws-codigo    to   ws-codigo-sugerido
+           move 0            to   ws-tentativas-codigo
+
+           move ws-codigo-sugerido    to   fd-codigo
+           read arqCadAlunos
+           perform until ws-fs-arqCadAlunos = 23
+                      or ws-tentativas-codigo > 999
+               add 1                       to   ws-codigo-sugerido
+               add 1                       to   ws-tentativas-codigo
+               move ws-codigo-sugerido     to   fd-codigo
+               read arqCadAlunos
+           end-perform
+
+           if ws-fs-arqCadAlunos <> 23
+               move 1                                                  to ws-msn-erro-ofsset
+               move 0                                                  to ws-msn-erro-cod
+               move "Nenhum codigo disponivel (000-999 esgotados). "   to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           move ws-codigo-sugerido    to   ws-codigo
+           display "Codigo sugerido: " ws-codigo
+
+           .
+       achar-proximo-codigo-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Calcula a media e a situacao do aluno a partir das 4 notas
+      *>------------------------------------------------------------------------
+       calcular-media-situacao section.
+
+           compute ws-media rounded = (ws-nota(1) + ws-nota(2)
+                                      + ws-nota(3) + ws-nota(4)) / 4
+
+           evaluate true
+               when ws-media >= 7,00
+                   move "APROVADO"       to   ws-situacao
+               when ws-media >= 5,00
+                   move "RECUPERACAO"    to   ws-situacao
+               when other
+                   move "REPROVADO"      to   ws-situacao
+           end-evaluate
+
+           .
+       calcular-media-situacao-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Cadastro de notas
+      *>------------------------------------------------------------------------
+       cadastrar-notas section.
+
+           display "Codigo do aluno: "
+           accept ws-codigo
+
+           display "Nota 1: "
+           accept ws-nota(1)
+           perform until ws-nota(1) >= 0 and ws-nota(1) <= 10
+               display "Nota invalida. Informe um valor entre 0 e 10."
+               display "Nota 1: "
+               accept ws-nota(1)
+           end-perform
+
+           display "Nota 2: "
+           accept ws-nota(2)
+           perform until ws-nota(2) >= 0 and ws-nota(2) <= 10
+               display "Nota invalida. Informe um valor entre 0 e 10."
+               display "Nota 2: "
+               accept ws-nota(2)
+           end-perform
+
+           display "Nota 3: "
+           accept ws-nota(3)
+           perform until ws-nota(3) >= 0 and ws-nota(3) <= 10
+               display "Nota invalida. Informe um valor entre 0 e 10."
+               display "Nota 3: "
+               accept ws-nota(3)
+           end-perform
+
+           display "Nota 4: "
+           accept ws-nota(4)
+           perform until ws-nota(4) >= 0 and ws-nota(4) <= 10
+               display "Nota invalida. Informe um valor entre 0 e 10."
+               display "Nota 4: "
+               accept ws-nota(4)
+           end-perform
+
+           perform calcular-media-situacao
+
+           move ws-codigo     to    fd-codigo
+           read arqCadAlunos
+           if ws-fs-arqCadAlunos  <> 00 then
+               if ws-fs-arqCadAlunos = 23 then
+                   display "Codido de aluno inexistente."
+               else
+                   move 1                                           to ws-msn-erro-ofsset
+                   move ws-fs-arqCadAlunos                          to ws-msn-erro-cod
+                   move "Erro ao ler arquivo: (arqCadAlunos)."      to ws-msn-erro-text
+                   perform finaliza-anormal
+               end-if
+           else
+               move ws-nota-g       to    fd-nota-g
+               move ws-media        to    fd-media
+               move ws-situacao     to    fd-situacao
+               rewrite fd-alunos
+               if ws-fs-arqCadAlunos  <> 00 then
+                   move 1                                                    to ws-msn-erro-ofsset
+                   move ws-fs-arqCadAlunos                                   to ws-msn-erro-cod
+                   move "Erro ao gravar notas no arquivo: (arqCadAlunos)."   to ws-msn-erro-text
+                   perform finaliza-anormal
+               end-if
+           end-if
+
+           .
+       cadastrar-notas-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Consulta de cadastro
+      *>------------------------------------------------------------------------
+       consultar-cadastro section.
+
+           display "Digite (I) para consulta indexada"
+           display "Digite (S) para consulta sequencial"
+           display "Digite (N) para consulta por nome"
+           accept ws-menu
+
+           evaluate ws-menu
+               when = "I" or "i"
+                   perform consulta-ind
+
+               when = "S" or "s"
+                   perform consulta-seq-next
+
+               when = "N" or "n"
+                   perform consulta-nome
+
+               when other
+                  display "Opcao inexistente."
+           end-evaluate
+
+
+           .
+       consultar-cadastro-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Consulta indexada
+      *>-----------------------------------------------------------------------
+       consulta-ind section.
+
+           display "Informe o codigo do aluno: "
+           accept ws-codigo
+
+           move ws-codigo         to    fd-codigo
+           read arqCadAlunos
+           if ws-fs-arqCadAlunos  <> 00 then
+               if ws-fs-arqCadAlunos = 23 then
+                   display "Codido de aluno inexistente."
+               else
+                   move 1                                           to ws-msn-erro-ofsset
+                   move ws-fs-arqCadAlunos                          to ws-msn-erro-cod
+                   move "Erro ao ler arquivo: (arqCadAlunos)."      to ws-msn-erro-text
+                   perform finaliza-anormal
+               end-if
+           else
+               move fd-alunos     to   ws-alunos
+
+               display "Aluno   : "    ws-aluno
+               display "Mae     : "    ws-mae
+               display "Pai     : "    ws-pai
+               display "Endereco: "    ws-endereco
+               display "Telefone: "    ws-telefone
+               display "Turma   : "    ws-turma
+               display "Ano     : "    ws-ano-letivo
+               display "Nota 1  : "    ws-nota(1)
+               display "Nota 2  : "    ws-nota(2)
+               display "Nota 3  : "    ws-nota(3)
+               display "Nota 4  : "    ws-nota(4)
+               display "Media   : "    ws-media
+               display "Situacao: "    ws-situacao
+           end-if
+
+           .
+       consulta-ind-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Consulta sequencial
+      *>-----------------------------------------------------------------------
+       consulta-seq-next section.
+
+           perform until ws-sair = "N"
+                      or ws-sair = "n"
+               read arqCadAlunos next
+               if ws-fs-arqCadAlunos  <> 00 then
+                   if ws-fs-arqCadAlunos = 10 then
+                       perform consulta-seq-prev
+                   else
+                       move 1                                            to ws-msn-erro-ofsset
+                       move ws-fs-arqCadAlunos                           to ws-msn-erro-cod
+                       move "Erro ao ler arquivo: (arqCadAlunos). "      to ws-msn-erro-text
+                       perform finaliza-anormal
+                   end-if
+               else
+                   move fd-alunos     to   ws-alunos
+
+                   display "Aluno   : "    ws-aluno
+                   display "Mae     : "    ws-mae
+                   display "Pai     : "    ws-pai
+                   display "Endereco: "    ws-endereco
+                   display "Telefone: "    ws-telefone
+                   display "Turma   : "    ws-turma
+                   display "Ano     : "    ws-ano-letivo
+                   display "Nota 1  : "    ws-nota(1)
+                   display "Nota 2  : "    ws-nota(2)
+                   display "Nota 3  : "    ws-nota(3)
+                   display "Nota 4  : "    ws-nota(4)
+                   display "Media   : "    ws-media
+                   display "Situacao: "    ws-situacao
+               end-if
+
+               display "Deseja ler o proximo cadastro? Digite (S) para sim ou (N) para nao."
+               accept ws-sair
+           end-perform
+
+
+           .
+       consulta-seq-next-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Consulta sequencial com previous
+      *>-----------------------------------------------------------------------
+       consulta-seq-prev section.
+
+           perform until ws-sair = "N"
+                      or ws-sair = "n"
+               read arqCadAlunos previous
+               if ws-fs-arqCadAlunos  <> 00 then
+                   if ws-fs-arqCadAlunos = 10 then
+                       perform consulta-seq-next
+                   else
+                       move 1                                          to ws-msn-erro-ofsset
+                       move ws-fs-arqCadAlunos                         to ws-msn-erro-cod
+                       move "Erro ao ler arquivo (arqCadAlunos)."      to ws-msn-erro-text
+                       perform finaliza-anormal
+                   end-if
+               else
+                   move fd-alunos     to   ws-alunos
+
+                   display "Aluno   : "    ws-aluno
+                   display "Mae     : "    ws-mae
+                   display "Pai     : "    ws-pai
+                   display "Endereco: "    ws-endereco
+                   display "Telefone: "    ws-telefone
+                   display "Turma   : "    ws-turma
+                   display "Ano     : "    ws-ano-letivo
+                   display "Nota 1  : "    ws-nota(1)
+                   display "Nota 2  : "    ws-nota(2)
+                   display "Nota 3  : "    ws-nota(3)
+                   display "Nota 4  : "    ws-nota(4)
+                   display "Media   : "    ws-media
+                   display "Situacao: "    ws-situacao
+               end-if
+
+               display "Deseja ler o proximo cadastro? Digite (S) para sim ou (N) para nao."
+               accept ws-sair
+           end-perform
+
+
+           .
+       consulta-seq-prev-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Consulta por nome (busca parcial em fd-aluno, via indice
+      *>  alternado, sem diferenciar maiusculas/minusculas)
+      *>-----------------------------------------------------------------------
+       consulta-nome section.
+
+           display "Informe parte do nome do aluno: "
+           accept ws-nome-busca
+
+           move ws-nome-busca    to   ws-nome-busca-up
+           inspect ws-nome-busca-up converting ws-minusculas to ws-maiusculas
+
+           perform calcular-tamanho-busca
+
+           move 0    to   ws-qtde-encontrados
+
+           if ws-tam-busca > 0
+
+               move low-values    to   fd-aluno
+               move zero          to   fd-codigo
+
+               start arqCadAlunos key is not less than fd-aluno
+                   invalid key
+                       move 10    to   ws-fs-arqCadAlunos
+               end-start
+
+               perform until ws-fs-arqCadAlunos = 10
+                   read arqCadAlunos next
+                   if ws-fs-arqCadAlunos = 00
+                       move fd-aluno    to   ws-aluno-up
+                       inspect ws-aluno-up converting ws-minusculas to ws-maiusculas
+                       perform verificar-nome-contido
+                       if ws-achou = "S"
+                           add 1    to   ws-qtde-encontrados
+                           display "Codigo: " fd-codigo "   Aluno: " fd-aluno
+                       end-if
+                   else
+                       if ws-fs-arqCadAlunos <> 10
+                           move 1                                           to ws-msn-erro-ofsset
+                           move ws-fs-arqCadAlunos                          to ws-msn-erro-cod
+                           move "Erro ao ler arquivo: (arqCadAlunos)."      to ws-msn-erro-text
+                           perform finaliza-anormal
+                       end-if
+                   end-if
+               end-perform
+
+               if ws-qtde-encontrados = 0
+                   display "Nenhum aluno encontrado com esse nome."
+               end-if
+
+           else
+               display "Informe ao menos um caractere para a busca."
+           end-if
+
+           .
+       consulta-nome-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Calcula o tamanho (sem os espacos a direita) do nome
+      *>  informado para a busca por nome
+      *>------------------------------------------------------------------------
+       calcular-tamanho-busca section.
+
+           move 0    to   ws-tam-busca
+           perform varying ws-pos from 25 by -1
+                       until ws-pos < 1
+               if ws-tam-busca = 0
+               and ws-nome-busca-up(ws-pos:1) <> space
+                   move ws-pos    to   ws-tam-busca
+               end-if
+           end-perform
+
+           .
+       calcular-tamanho-busca-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Verifica se o nome buscado esta contido em ws-aluno-up
+      *>------------------------------------------------------------------------
+       verificar-nome-contido section.
+
+           move "N"    to   ws-achou
+           perform varying ws-pos from 1 by 1
+                       until ws-pos > (26 - ws-tam-busca)
+                          or ws-achou = "S"
+               if ws-aluno-up(ws-pos:ws-tam-busca) = ws-nome-busca-up(1:ws-tam-busca)
+                   move "S"    to   ws-achou
+               end-if
+           end-perform
+
+           .
+       verificar-nome-contido-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Deleta o cadastro
+      *>-----------------------------------------------------------------------
+       deletar-cadastro section.
+           display "Informe o codigo do aluno: "
+           accept ws-codigo
+
+           move ws-codigo         to    fd-codigo
+           read arqCadAlunos
+           if ws-fs-arqCadAlunos  <> 00 then
+               if ws-fs-arqCadAlunos = 23 then
+                   display "Codido de aluno inexistente."
+               else
+                   move 1                                            to ws-msn-erro-ofsset
+                   move ws-fs-arqCadAlunos                           to ws-msn-erro-cod
+                   move "Erro ao ler arquivo: (arqCadAlunos). "      to ws-msn-erro-text
+                   perform finaliza-anormal
+               end-if
+           else
+               display "Aluno: " fd-aluno
+               display "Tem certeza que deseja excluir este cadastro? Digite (S) para sim ou (N) para nao."
+               accept ws-menu
+
+               evaluate ws-menu
+                   when = "S" or "s"
+                       delete arqCadAlunos
+                       if ws-fs-arqCadAlunos  <> 00 then
+                           move 1                                            to ws-msn-erro-ofsset
+                           move ws-fs-arqCadAlunos                           to ws-msn-erro-cod
+                           move "Erro ao deletar arquivo: (arqCadAlunos). "  to ws-msn-erro-text
+                           perform finaliza-anormal
+                       end-if
+
+                       perform registrar-exclusao
+
+                   when other
+                       display "Exclusão cancelada."
+               end-evaluate
+           end-if
+           .
+       deletar-cadastro-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Registra no arquivo de auditoria (arqExclusoes) a imagem
+      *>  completa do registro que esta sendo excluido
+      *>-----------------------------------------------------------------------
+       registrar-exclusao section.
+
+           perform obter-data-hora
+
+           move ws-dthora      to   fd-exc-dthora
+           move fd-alunos      to   fd-exc-registro
+
+           write fd-exclusao
+           if ws-fs-arqExclusoes  <> 00 then
+               move 1                                               to ws-msn-erro-ofsset
+               move ws-fs-arqExclusoes                              to ws-msn-erro-cod
+               move "Erro ao gravar arquivo: (arqExclusoes). "      to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           .
+       registrar-exclusao-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Alteração de cadastro
+      *>-----------------------------------------------------------------------
+       alterar-cadastro section.
+
+           display "Informe o codigo do aluno: "
+           accept ws-codigo
+
+           move ws-codigo    to   fd-codigo
+           read arqCadAlunos
+           if ws-fs-arqCadAlunos  <> 00 then
+               if ws-fs-arqCadAlunos = 23 then
+                   display "Codido de aluno inexistente."
+               else
+                   move 1                                           to ws-msn-erro-ofsset
+                   move ws-fs-arqCadAlunos                             to ws-msn-erro-cod
+                   move "Erro ao ler arquivo: (arqCadAlunos) "      to ws-msn-erro-text
+                   perform finaliza-anormal
+               end-if
+           else
+
+               move fd-alunos     to    ws-alunos
+               move space         to    ws-hist-campo
+               move space         to    ws-hist-campo-2
+
+               display " Digite (1) para aluno"
+               display " Digite (2) para endereco"
+               display " Digite (3) para nome da mae"
+               display " Digite (4) para nome do pai"
+               display " Digite (5) para telefone"
+               display " Digite (6) para notas"
+               display " Digite (7) para turma/ano letivo"
+
+               accept ws-menu
+
+               evaluate ws-menu
+                   when = "1"
+                       move "ALUNO"            to   ws-hist-campo
+                       move ws-aluno           to   ws-hist-valor-antigo
+                       display "Nome do Aluno"
+                       accept ws-aluno
+                       perform until ws-aluno <> space
+                           display "Nome não pode ficar em branco. Digite novamente."
+                           display "Nome do Aluno"
+                           accept ws-aluno
+                       end-perform
+                       move ws-aluno           to   ws-hist-valor-novo
+
+                   when = "2"
+                       move "ENDERECO"         to   ws-hist-campo
+                       move ws-endereco        to   ws-hist-valor-antigo
+                       display "Endereco"
+                       accept ws-endereco
+                       move ws-endereco        to   ws-hist-valor-novo
+
+                   when = "3"
+                       move "MAE"              to   ws-hist-campo
+                       move ws-mae             to   ws-hist-valor-antigo
+                       display "Nome Mae"
+                       accept ws-mae
+                       move ws-mae             to   ws-hist-valor-novo
+
+                   when = "4"
+                       move "PAI"              to   ws-hist-campo
+                       move ws-pai             to   ws-hist-valor-antigo
+                       display "Nome Pai"
+                       accept ws-pai
+                       move ws-pai             to   ws-hist-valor-novo
+
+                   when = "5"
+                       move "TELEFONE"         to   ws-hist-campo
+                       move ws-telefone        to   ws-hist-valor-antigo
+                       display "Telefone "
+                       accept ws-telefone
+                       perform until ws-telefone <> space
+                           display "Telefone não pode ficar em branco. Digite novamente."
+                           display "Telefone "
+                           accept ws-telefone
+                       end-perform
+                       move ws-telefone        to   ws-hist-valor-novo
+
+                   when = "6"
+                       display "Digite a nota (1-2-3-4)?"
+                       accept ws-ind
+                       move "NOTA"             to   ws-hist-campo
+                       move ws-ind             to   ws-hist-campo(6:1)
+                       move ws-nota(ws-ind)    to   ws-hist-nota-ed
+                       move ws-hist-nota-ed    to   ws-hist-valor-antigo
+                       display "Nota : "
+                       accept ws-nota(ws-ind)
+                       perform until ws-nota(ws-ind) >= 0 and ws-nota(ws-ind) <= 10
+                           display "Nota invalida. Informe um valor entre 0 e 10."
+                           display "Nota : "
+                           accept ws-nota(ws-ind)
+                       end-perform
+                       move ws-nota(ws-ind)    to   ws-hist-nota-ed
+                       move ws-hist-nota-ed    to   ws-hist-valor-novo
+                       perform calcular-media-situacao
+
+                   when = "7"
+                       move "TURMA"            to   ws-hist-campo
+                       move ws-turma           to   ws-hist-valor-antigo
+                       move "ANO-LETIVO"       to   ws-hist-campo-2
+                       move ws-ano-letivo      to   ws-hist-valor-antigo-2
+                       display "Turma"
+                       accept ws-turma
+                       display "Ano letivo"
+                       accept ws-ano-letivo
+                       move ws-turma           to   ws-hist-valor-novo
+                       move ws-ano-letivo      to   ws-hist-valor-novo-2
+
+                   when other
+                       display "Opcao inexistente"
+
+               end-evaluate
+
+               move ws-alunos to fd-alunos
+
+               rewrite fd-alunos
+               if ws-fs-arqCadAlunos  <> 00 then
+                   move 1                                                 to ws-msn-erro-ofsset
+                   move ws-fs-arqCadAlunos                                to ws-msn-erro-cod
+                   move "Erro ao gravar notas arquivo: (arqCadAlunos) "   to ws-msn-erro-text
+                   perform finaliza-anormal
+               else
+                   if ws-hist-campo <> space
+                       perform registrar-historico
+                   end-if
+                   if ws-hist-campo-2 <> space
+                       move ws-hist-campo-2          to   ws-hist-campo
+                       move ws-hist-valor-antigo-2    to   ws-hist-valor-antigo
+                       move ws-hist-valor-novo-2      to   ws-hist-valor-novo
+                       perform registrar-historico
+                   end-if
+               end-if
+
+
+           end-if
+
+
+           .
+       alterar-cadastro-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Registra no arquivo de historico (arqHistAlteracoes) o valor
+      *>  antigo e o novo valor de um campo alterado em alterar-cadastro
+      *>-----------------------------------------------------------------------
+       registrar-historico section.
+
+           perform obter-data-hora
+
+           move ws-codigo              to   fd-hist-codigo
+           move ws-hist-campo          to   fd-hist-campo
+           move ws-hist-valor-antigo   to   fd-hist-valor-antigo
+           move ws-hist-valor-novo     to   fd-hist-valor-novo
+           move ws-dthora              to   fd-hist-dthora
+
+           write fd-hist-alteracao
+           if ws-fs-arqHistAlteracoes  <> 00 then
+               move 1                                                    to ws-msn-erro-ofsset
+               move ws-fs-arqHistAlteracoes                              to ws-msn-erro-cod
+               move "Erro ao gravar arquivo: (arqHistAlteracoes). "      to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           .
+       registrar-historico-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Obtem a data/hora atual no formato AAAAMMDDHHMMSS, usado nos
+      *>  registros de auditoria (arqExclusoes e arqHistAlteracoes)
+      *>-----------------------------------------------------------------------
+       obter-data-hora section.
+
+           accept ws-data-atual from date yyyymmdd
+           accept ws-hora-atual from time
+
+           move ws-data-atual          to   ws-dthora(1:8)
+           move ws-hora-atual(1:6)     to   ws-dthora(9:6)
+
+           .
+       obter-data-hora-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Finaliza anormal
+      *>------------------------------------------------------------------------
+       finaliza-anormal section.
+           display erase
+           display ws-msn-erro.
+           Stop run
+           .
+       finaliza-anormal-exit.
+           exit.
+
+
+      *>------------------------------------------------------------------------
+      *>  Finalização
+      *>------------------------------------------------------------------------
+       finaliza section.
+
+           close arqCadAlunos
+           if ws-fs-arqCadAlunos  <> 00 then
+               move 1                                           to ws-msn-erro-ofsset
+               move ws-fs-arqCadAlunos                          to ws-msn-erro-cod
+               move "Erro ao fechar arquivo: (arqCadAlunos) "   to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           close arqExclusoes
+           if ws-fs-arqExclusoes  <> 00 then
+               move 1                                           to ws-msn-erro-ofsset
+               move ws-fs-arqExclusoes                          to ws-msn-erro-cod
+               move "Erro ao fechar arquivo: (arqExclusoes) "   to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           close arqHistAlteracoes
+           if ws-fs-arqHistAlteracoes  <> 00 then
+               move 1                                                to ws-msn-erro-ofsset
+               move ws-fs-arqHistAlteracoes                          to ws-msn-erro-cod
+               move "Erro ao fechar arquivo: (arqHistAlteracoes) "   to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           Stop run
+           .
+       finaliza-exit.
+           exit.

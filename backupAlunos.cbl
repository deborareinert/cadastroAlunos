@@ -0,0 +1,159 @@
+      $set sourceformat"free"
+      *>Divisão de identificação do programa
+       identification division.
+       program-id. "backupAlunos".
+       author. "Débora Reinert".
+       installation. "PC".
+       date-written. 08/08/2026.
+       date-compiled. 08/08/2026.
+
+      *>----------------------------------------------------------------
+      *>  Historico de alteracoes
+      *>  08/08/2026 dr   versao inicial - descarrega arqCadAlunos,
+      *>                  registro a registro, para um arquivo
+      *>                  sequencial com o nome datado, usado como
+      *>                  copia de seguranca (ver restauraAlunos)
+      *>----------------------------------------------------------------
+
+
+
+      *>Divisão para configuração do ambiente
+       environment division.
+       configuration section.
+           special-names. decimal-point is comma.
+
+      *>-----Declaração dos recursos externos
+       input-output section.
+       file-control.
+
+           select arqCadAlunos assign to "arqCadAlunos.dat"
+           organization is indexed
+           access mode is sequential
+           record key is fd-codigo
+           alternate record key is fd-aluno with duplicates
+           file status is ws-fs-arqCadAlunos.
+
+           select arqBackup assign to ws-nome-arqBackup
+           organization is line sequential
+           access mode is sequential
+           file status is ws-fs-arqBackup.
+
+
+       i-o-control.
+
+      *>Declaração de variáveis
+       data division.
+
+      *>----Variaveis de arquivos
+       file section.
+       fd  arqCadAlunos.
+           copy "CADALUNO.CPY".
+
+       fd  arqBackup.
+       01  fd-linha-backup                         pic x(169).
+
+      *>----Variaveis de trabalho
+       working-storage section.
+
+       77  ws-fs-arqCadAlunos                         pic 9(02).
+       77  ws-fs-arqBackup                            pic 9(02).
+
+           copy "WSALUNO.CPY".
+
+       01  ws-diversos.
+           05  ws-fim-arquivo                       pic x(01) value "N".
+           05  ws-qtde-registros                    pic 9(05) value 0.
+
+       01  ws-nome-backup.
+           05  ws-nome-arqBackup                    pic x(30).
+           05  ws-data-atual                        pic 9(08).
+
+
+
+      *>Declaração do corpo do programa
+       procedure division.
+
+           perform inicializa.
+           perform processamento.
+           perform finaliza.
+
+      *>------------------------------------------------------------------------
+      *>  Inicialização
+      *>------------------------------------------------------------------------
+       inicializa section.
+
+           accept ws-data-atual from date yyyymmdd
+
+           string "arqCadAlunos-" delimited by size
+                  ws-data-atual   delimited by size
+                  ".bkp"          delimited by size
+                  into ws-nome-arqBackup
+
+           open input arqCadAlunos
+           if ws-fs-arqCadAlunos  <> 00 then
+               display "Erro ao abrir arquivo: (arqCadAlunos) " ws-fs-arqCadAlunos
+               stop run
+           end-if
+
+           open output arqBackup
+           if ws-fs-arqBackup  <> 00 then
+               display "Erro ao abrir arquivo de backup: (" ws-nome-arqBackup ") " ws-fs-arqBackup
+               stop run
+           end-if
+
+           .
+       inicializa-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Processamento - le arqCadAlunos do inicio ao fim e grava cada
+      *>  registro, integralmente, no arquivo de backup
+      *>------------------------------------------------------------------------
+       processamento section.
+
+           read arqCadAlunos next
+           if ws-fs-arqCadAlunos = 10
+               move "S"    to   ws-fim-arquivo
+           end-if
+
+           perform until ws-fim-arquivo = "S"
+
+               if ws-fs-arqCadAlunos <> 00
+                   display "Erro ao ler arquivo: (arqCadAlunos) " ws-fs-arqCadAlunos
+                   stop run
+               end-if
+
+               move fd-alunos    to   fd-linha-backup
+               write fd-linha-backup
+               if ws-fs-arqBackup <> 00
+                   display "Erro ao gravar arquivo de backup: (" ws-nome-arqBackup ") " ws-fs-arqBackup
+                   stop run
+               end-if
+               add 1    to   ws-qtde-registros
+
+               read arqCadAlunos next
+               if ws-fs-arqCadAlunos = 10
+                   move "S"    to   ws-fim-arquivo
+               end-if
+
+           end-perform
+
+           display "Backup gravado em: " ws-nome-arqBackup
+           display "Total de registros gravados: " ws-qtde-registros
+
+           .
+       processamento-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Finalização
+      *>------------------------------------------------------------------------
+       finaliza section.
+
+           close arqCadAlunos
+           close arqBackup
+
+           stop run
+           .
+       finaliza-exit.
+           exit.

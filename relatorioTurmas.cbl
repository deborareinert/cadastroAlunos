@@ -0,0 +1,253 @@
+      $set sourceformat"free"
+      *>Divisão de identificação do programa
+       identification division.
+       program-id. "relatorioTurmas".
+       author. "Débora Reinert".
+       installation. "PC".
+       date-written. 08/08/2026.
+       date-compiled. 08/08/2026.
+
+      *>----------------------------------------------------------------
+      *>  Historico de alteracoes
+      *>  08/08/2026 dr   versao inicial - agrupa arqCadAlunos por
+      *>                  turma/ano letivo e imprime, por turma, a
+      *>                  quantidade de alunos matriculados e a media
+      *>                  da turma
+      *>----------------------------------------------------------------
+
+
+
+      *>Divisão para configuração do ambiente
+       environment division.
+       configuration section.
+           special-names. decimal-point is comma.
+
+      *>-----Declaração dos recursos externos
+       input-output section.
+       file-control.
+
+           select arqCadAlunos assign to "arqCadAlunos.dat"
+           organization is indexed
+           access mode is sequential
+           record key is fd-codigo
+           alternate record key is fd-aluno with duplicates
+           file status is ws-fs-arqCadAlunos.
+
+           select relTurmas assign to "turmas.lst"
+           organization is line sequential
+           access mode is sequential
+           file status is ws-fs-relTurmas.
+
+
+       i-o-control.
+
+      *>Declaração de variáveis
+       data division.
+
+      *>----Variaveis de arquivos
+       file section.
+       fd  arqCadAlunos.
+           copy "CADALUNO.CPY".
+
+       fd  relTurmas.
+       01  fd-linha-turmas                         pic x(80).
+
+      *>----Variaveis de trabalho
+       working-storage section.
+
+       77  ws-fs-arqCadAlunos                         pic 9(02).
+       77  ws-fs-relTurmas                            pic 9(02).
+
+           copy "WSALUNO.CPY".
+
+       01  ws-diversos.
+           05  ws-fim-arquivo                       pic x(01) value "N".
+           05  ws-ind                               pic 9(03) comp.
+           05  ws-qtde-turmas                       pic 9(03) comp value 0.
+           05  ws-achou-turma                       pic x(01).
+
+       01  ws-tabela-turmas.
+           05  ws-turma-ocor   occurs 200 times.
+               10  ws-tb-turma                       pic x(05).
+               10  ws-tb-ano-letivo                  pic 9(04).
+               10  ws-tb-qtde-alunos                 pic 9(05) comp.
+               10  ws-tb-soma-medias                 pic 9(07)v99.
+
+       01  ws-linha-titulo               pic x(80)
+           value "RELATORIO DE TURMAS - MATRICULAS E MEDIA POR TURMA".
+
+       01  ws-linha-colunas.
+           05  filler                              pic x(10) value "Turma".
+           05  filler                              pic x(08) value "Ano".
+           05  filler                              pic x(14) value "Alunos".
+           05  filler                              pic x(14) value "Media turma".
+
+       01  ws-linha-detalhe.
+           05  ws-ld-turma                          pic x(10).
+           05  ws-ld-ano-letivo                     pic 9(04).
+           05  filler                               pic x(04).
+           05  ws-ld-qtde-alunos                    pic zzz9.
+           05  filler                               pic x(10).
+           05  ws-ld-media-turma                    pic zz9,99.
+
+       01  ws-media-turma                           pic 9(02)v99.
+
+       01  ws-linha-branco                          pic x(80) value space.
+
+       01  ws-linha-separador                       pic x(80)
+           value all "-".
+
+
+
+      *>Declaração do corpo do programa
+       procedure division.
+
+           perform inicializa.
+           perform processamento.
+           perform imprimir-relatorio.
+           perform finaliza.
+
+      *>------------------------------------------------------------------------
+      *>  Inicialização
+      *>------------------------------------------------------------------------
+       inicializa section.
+
+           open input arqCadAlunos
+           if ws-fs-arqCadAlunos  <> 00 then
+               display "Erro ao abrir arquivo: (arqCadAlunos) " ws-fs-arqCadAlunos
+               stop run
+           end-if
+
+           open output relTurmas
+           if ws-fs-relTurmas  <> 00 then
+               display "Erro ao abrir arquivo: (turmas.lst) " ws-fs-relTurmas
+               stop run
+           end-if
+
+           .
+       inicializa-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Processamento - le arqCadAlunos do inicio ao fim e acumula,
+      *>  por turma/ano letivo, a quantidade de alunos e a soma das
+      *>  medias
+      *>------------------------------------------------------------------------
+       processamento section.
+
+           read arqCadAlunos next
+           if ws-fs-arqCadAlunos = 10
+               move "S"    to   ws-fim-arquivo
+           end-if
+
+           perform until ws-fim-arquivo = "S"
+
+               if ws-fs-arqCadAlunos <> 00
+                   display "Erro ao ler arquivo: (arqCadAlunos) " ws-fs-arqCadAlunos
+                   stop run
+               end-if
+
+               perform acumular-turma
+
+               read arqCadAlunos next
+               if ws-fs-arqCadAlunos = 10
+                   move "S"    to   ws-fim-arquivo
+               end-if
+
+           end-perform
+
+           .
+       processamento-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Localiza, na tabela em memoria, a turma/ano do registro atual
+      *>  (incluindo uma nova entrada se necessario) e acumula nela a
+      *>  matricula e a media do aluno
+      *>------------------------------------------------------------------------
+       acumular-turma section.
+
+           move "N"    to   ws-achou-turma
+
+           perform varying ws-ind from 1 by 1
+                       until ws-ind > ws-qtde-turmas
+                          or ws-achou-turma = "S"
+               if ws-tb-turma(ws-ind)      = fd-turma
+               and ws-tb-ano-letivo(ws-ind) = fd-ano-letivo
+                   move "S"    to   ws-achou-turma
+               end-if
+           end-perform
+
+           if ws-achou-turma = "N"
+               if ws-qtde-turmas >= 200
+                   display "Erro: limite de 200 turmas/ano-letivo distintas excedido."
+                   stop run
+               end-if
+               add 1                            to   ws-qtde-turmas
+               move ws-qtde-turmas              to   ws-ind
+               move fd-turma                    to   ws-tb-turma(ws-ind)
+               move fd-ano-letivo               to   ws-tb-ano-letivo(ws-ind)
+               move 0                           to   ws-tb-qtde-alunos(ws-ind)
+               move 0                           to   ws-tb-soma-medias(ws-ind)
+           end-if
+
+           add 1             to   ws-tb-qtde-alunos(ws-ind)
+           add fd-media       to   ws-tb-soma-medias(ws-ind)
+
+           .
+       acumular-turma-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Imprime, turma a turma, a quantidade de alunos matriculados
+      *>  e a media da turma
+      *>------------------------------------------------------------------------
+       imprimir-relatorio section.
+
+           write fd-linha-turmas    from   ws-linha-separador
+           write fd-linha-turmas    from   ws-linha-titulo
+           write fd-linha-turmas    from   ws-linha-separador
+           write fd-linha-turmas    from   ws-linha-colunas
+           write fd-linha-turmas    from   ws-linha-separador
+
+           perform varying ws-ind from 1 by 1
+                       until ws-ind > ws-qtde-turmas
+
+               if ws-tb-qtde-alunos(ws-ind) > 0
+                   compute ws-media-turma rounded =
+                           ws-tb-soma-medias(ws-ind) / ws-tb-qtde-alunos(ws-ind)
+               else
+                   move 0    to   ws-media-turma
+               end-if
+
+               move ws-tb-turma(ws-ind)          to   ws-ld-turma
+               move ws-tb-ano-letivo(ws-ind)     to   ws-ld-ano-letivo
+               move ws-tb-qtde-alunos(ws-ind)    to   ws-ld-qtde-alunos
+               move ws-media-turma               to   ws-ld-media-turma
+
+               write fd-linha-turmas    from   ws-linha-detalhe
+               if ws-fs-relTurmas <> 00
+                   display "Erro ao gravar arquivo: (turmas.lst) " ws-fs-relTurmas
+                   stop run
+               end-if
+
+           end-perform
+
+           write fd-linha-turmas    from   ws-linha-separador
+
+           .
+       imprimir-relatorio-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Finalização
+      *>------------------------------------------------------------------------
+       finaliza section.
+
+           close arqCadAlunos
+           close relTurmas
+
+           stop run
+           .
+       finaliza-exit.
+           exit.

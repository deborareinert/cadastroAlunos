@@ -0,0 +1,261 @@
+      $set sourceformat"free"
+      *>Divisão de identificação do programa
+       identification division.
+       program-id. "boletim".
+       author. "Débora Reinert".
+       installation. "PC".
+       date-written. 08/08/2026.
+       date-compiled. 08/08/2026.
+
+      *>----------------------------------------------------------------
+      *>  Historico de alteracoes
+      *>  08/08/2026 dr   versao inicial - imprime um boletim por aluno
+      *>                  (codigo, nome, mae/pai, notas e media) a
+      *>                  partir da leitura sequencial de arqCadAlunos
+      *>----------------------------------------------------------------
+
+
+
+      *>Divisão para configuração do ambiente
+       environment division.
+       configuration section.
+           special-names. decimal-point is comma.
+
+      *>-----Declaração dos recursos externos
+       input-output section.
+       file-control.
+
+           select arqCadAlunos assign to "arqCadAlunos.dat"
+           organization is indexed
+           access mode is sequential
+           record key is fd-codigo
+           alternate record key is fd-aluno with duplicates
+           file status is ws-fs-arqCadAlunos.
+
+           select relBoletim assign to "boletim.lst"
+           organization is line sequential
+           access mode is sequential
+           file status is ws-fs-relBoletim.
+
+
+       i-o-control.
+
+      *>Declaração de variáveis
+       data division.
+
+      *>----Variaveis de arquivos
+       file section.
+       fd  arqCadAlunos.
+           copy "CADALUNO.CPY".
+
+       fd  relBoletim.
+       01  fd-linha-boletim                        pic x(80).
+
+      *>----Variaveis de trabalho
+       working-storage section.
+
+       77  ws-fs-arqCadAlunos                         pic 9(02).
+       77  ws-fs-relBoletim                           pic 9(02).
+
+           copy "WSALUNO.CPY".
+
+       01  ws-diversos.
+           05  ws-fim-arquivo                       pic x(01) value "N".
+           05  ws-pagina                            pic 9(03) value 1.
+           05  ws-linha-pag                         pic 9(02) value 0.
+           05  ws-qtde-linhas-pag                   pic 9(02) value 20.
+           05  ws-data-atual                        pic 9(08).
+           05  ws-bol-nota1-ed                       pic z9,99.
+           05  ws-bol-nota2-ed                       pic z9,99.
+
+       01  ws-linha-titulo.
+           05  filler                               pic x(25) value "BOLETIM ESCOLAR".
+           05  filler                               pic x(10) value "Pagina: ".
+           05  ws-lt-pagina                         pic zz9.
+
+       01  ws-linha-branco                          pic x(80) value space.
+
+       01  ws-linha-separador                       pic x(80)
+           value all "-".
+
+
+
+      *>Declaração do corpo do programa
+       procedure division.
+
+           perform inicializa.
+           perform processamento.
+           perform finaliza.
+
+      *>------------------------------------------------------------------------
+      *>  Inicialização
+      *>------------------------------------------------------------------------
+       inicializa section.
+
+           open input arqCadAlunos
+           if ws-fs-arqCadAlunos  <> 00 then
+               display "Erro ao abrir arquivo: (arqCadAlunos) " ws-fs-arqCadAlunos
+               stop run
+           end-if
+
+           open output relBoletim
+           if ws-fs-relBoletim  <> 00 then
+               display "Erro ao abrir arquivo: (boletim.lst) " ws-fs-relBoletim
+               stop run
+           end-if
+
+           accept ws-data-atual from date yyyymmdd
+
+           .
+       inicializa-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Processamento - le arqCadAlunos do inicio ao fim, em ordem de
+      *>  codigo, e imprime um boletim por aluno
+      *>------------------------------------------------------------------------
+       processamento section.
+
+           perform imprimir-cabecalho
+
+           read arqCadAlunos next
+           if ws-fs-arqCadAlunos = 10
+               move "S"    to   ws-fim-arquivo
+           end-if
+
+           perform until ws-fim-arquivo = "S"
+
+               if ws-fs-arqCadAlunos <> 00
+                   display "Erro ao ler arquivo: (arqCadAlunos) " ws-fs-arqCadAlunos
+                   stop run
+               end-if
+
+               move fd-alunos    to   ws-alunos
+               perform imprimir-boletim-aluno
+
+               read arqCadAlunos next
+               if ws-fs-arqCadAlunos = 10
+                   move "S"    to   ws-fim-arquivo
+               end-if
+
+           end-perform
+
+           .
+       processamento-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Imprime o cabecalho de pagina
+      *>------------------------------------------------------------------------
+       imprimir-cabecalho section.
+
+           move ws-pagina    to   ws-lt-pagina
+
+           write fd-linha-boletim    from   ws-linha-separador
+           write fd-linha-boletim    from   ws-linha-titulo
+           write fd-linha-boletim    from   ws-linha-separador
+           write fd-linha-boletim    from   ws-linha-branco
+
+           move 4    to   ws-linha-pag
+
+           .
+       imprimir-cabecalho-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Imprime o boletim de um aluno. Quando a pagina estiver cheia,
+      *>  avanca para uma nova pagina antes de imprimir
+      *>------------------------------------------------------------------------
+       imprimir-boletim-aluno section.
+
+           if ws-linha-pag + 10 > ws-qtde-linhas-pag
+               add 1    to   ws-pagina
+               perform imprimir-cabecalho
+           end-if
+
+           move space    to   fd-linha-boletim
+           string "Codigo : " ws-codigo   delimited by size into fd-linha-boletim
+           perform gravar-linha-boletim
+
+           move space    to   fd-linha-boletim
+           string "Aluno  : " ws-aluno    delimited by size into fd-linha-boletim
+           perform gravar-linha-boletim
+
+           move space    to   fd-linha-boletim
+           string "Turma  : " ws-turma
+                  "   Ano: " ws-ano-letivo   delimited by size into fd-linha-boletim
+           perform gravar-linha-boletim
+
+           move space    to   fd-linha-boletim
+           string "Mae    : " ws-mae     delimited by size into fd-linha-boletim
+           perform gravar-linha-boletim
+
+           move space    to   fd-linha-boletim
+           string "Pai    : " ws-pai     delimited by size into fd-linha-boletim
+           perform gravar-linha-boletim
+
+           move ws-nota(1)    to   ws-bol-nota1-ed
+           move ws-nota(2)    to   ws-bol-nota2-ed
+           move space    to   fd-linha-boletim
+           string "Nota 1 : " ws-bol-nota1-ed
+                  "   Nota 2: " ws-bol-nota2-ed   delimited by size into fd-linha-boletim
+           perform gravar-linha-boletim
+
+           move ws-nota(3)    to   ws-bol-nota1-ed
+           move ws-nota(4)    to   ws-bol-nota2-ed
+           move space    to   fd-linha-boletim
+           string "Nota 3 : " ws-bol-nota1-ed
+                  "   Nota 4: " ws-bol-nota2-ed   delimited by size into fd-linha-boletim
+           perform gravar-linha-boletim
+
+           move ws-media    to   ws-bol-nota1-ed
+           move space    to   fd-linha-boletim
+           string "Media  : " ws-bol-nota1-ed
+                  "   Situacao: " ws-situacao   delimited by size into fd-linha-boletim
+           perform gravar-linha-boletim
+
+           write fd-linha-boletim    from   ws-linha-separador
+           if ws-fs-relBoletim <> 00
+               display "Erro ao gravar arquivo: (boletim.lst) " ws-fs-relBoletim
+               stop run
+           end-if
+           write fd-linha-boletim    from   ws-linha-branco
+           if ws-fs-relBoletim <> 00
+               display "Erro ao gravar arquivo: (boletim.lst) " ws-fs-relBoletim
+               stop run
+           end-if
+
+           add 10    to   ws-linha-pag
+
+           .
+       imprimir-boletim-aluno-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Grava a linha de boletim corrente em relBoletim e verifica o
+      *>  status de gravacao
+      *>------------------------------------------------------------------------
+       gravar-linha-boletim section.
+
+           write fd-linha-boletim
+           if ws-fs-relBoletim <> 00
+               display "Erro ao gravar arquivo: (boletim.lst) " ws-fs-relBoletim
+               stop run
+           end-if
+
+           .
+       gravar-linha-boletim-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Finalização
+      *>------------------------------------------------------------------------
+       finaliza section.
+
+           close arqCadAlunos
+           close relBoletim
+
+           stop run
+           .
+       finaliza-exit.
+           exit.

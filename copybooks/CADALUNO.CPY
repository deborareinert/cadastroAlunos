@@ -0,0 +1,27 @@
+      *>----------------------------------------------------------------
+      *>  CADALUNO.CPY
+      *>  Layout do registro de cadastro de alunos (arqCadAlunos).
+      *>  Usado em todos os programas que abrem arqCadAlunos, para que
+      *>  o layout do registro fique igual em todos eles.
+      *>----------------------------------------------------------------
+      *>  29/07/2020 dr   layout original (codigo/aluno/endereco/mae/
+      *>                  pai/telefone/notas)
+      *>  08/08/2026 dr   incluidas turma, ano-letivo, media e situacao
+      *>----------------------------------------------------------------
+       01  fd-alunos.
+           05  fd-codigo                           pic 9(03).
+           05  fd-aluno                            pic x(25).
+           05  fd-endereco                         pic x(35).
+           05  fd-mae                              pic x(25).
+           05  fd-pai                              pic x(25).
+           05  fd-telefone                         pic x(15).
+           05  fd-turma                            pic x(05).
+           05  fd-ano-letivo                       pic 9(04).
+           05  fd-nota-g.
+               10  fd-notas occurs 4.
+                   15 fd-nota                      pic 9(02)v99.
+           05  fd-media                            pic 9(02)v99.
+           05  fd-situacao                         pic x(12).
+               88  fd-sit-aprovado                 value "APROVADO    ".
+               88  fd-sit-reprovado                value "REPROVADO   ".
+               88  fd-sit-recuperacao              value "RECUPERACAO ".

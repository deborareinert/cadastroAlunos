@@ -0,0 +1,23 @@
+      *>----------------------------------------------------------------
+      *>  WSALUNO.CPY
+      *>  Area de trabalho (working-storage) espelhando fd-alunos,
+      *>  conforme CADALUNO.CPY.
+      *>----------------------------------------------------------------
+      *>  29/07/2020 dr   layout original (codigo/aluno/endereco/mae/
+      *>                  pai/telefone/notas)
+      *>  08/08/2026 dr   incluidas turma, ano-letivo, media e situacao
+      *>----------------------------------------------------------------
+       01  ws-alunos.
+           05  ws-codigo                           pic 9(03).
+           05  ws-aluno                            pic x(25).
+           05  ws-endereco                         pic x(35).
+           05  ws-mae                              pic x(25).
+           05  ws-pai                              pic x(25).
+           05  ws-telefone                         pic x(15).
+           05  ws-turma                            pic x(05).
+           05  ws-ano-letivo                       pic 9(04).
+           05  ws-nota-g.
+               10  ws-notas occurs 4.
+                   15  ws-nota                     pic 9(02)v99.
+           05  ws-media                            pic 9(02)v99.
+           05  ws-situacao                         pic x(12).
